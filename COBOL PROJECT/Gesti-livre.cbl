@@ -17,7 +17,30 @@
            SELECT FICHIER-OUTPUT ASSIGN TO "Indexe.livre"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS O-NOM.
+           RECORD KEY IS O-NOM
+           ALTERNATE RECORD KEY IS O-ID.
+
+           SELECT FICHIER-REAPPRO ASSIGN TO "Reappro.livre"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIER-AUDIT ASSIGN TO "Audit.livre"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIER-TRANSACTION ASSIGN TO "Transaction.livre"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIER-SITE ASSIGN TO "Site.livre"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS S-CLE.
+
+           SELECT FICHIER-EMPRUNT ASSIGN TO "Emprunt.livre"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS E-CLE.
+
+           SELECT FICHIER-CSV ASSIGN TO "Catalogue.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -30,21 +53,109 @@
                05 O-NOM PIC X(21).
                05 O-QUANTITE PIC 9(2).
 
+           FD FICHIER-REAPPRO.
+           01 R-LIGNE-REAPPRO PIC X(50).
+
+           FD FICHIER-AUDIT.
+           01 A-LIGNE-AUDIT PIC X(110).
+
+           FD FICHIER-TRANSACTION.
+           01 T-LIGNE.
+               05 T-NOM PIC X(21).
+               05 T-DELTA PIC S9(3) SIGN LEADING SEPARATE.
+
+           FD FICHIER-SITE.
+           01 S-LIGNE.
+               05 S-CLE.
+                   10 S-ID PIC 9(9).
+                   10 S-SITE PIC X(5).
+               05 S-QUANTITE PIC 9(4).
+
+           FD FICHIER-EMPRUNT.
+           01 E-LIGNE.
+               05 E-CLE.
+                   10 E-ID PIC 9(9).
+                   10 E-EMPRUNTEUR PIC X(20).
+               05 E-DATE-EMPRUNT PIC 9(8).
+               05 E-DATE-RETOUR-PREVUE PIC 9(8).
+
+           FD FICHIER-CSV.
+           01 C-LIGNE PIC X(60).
+
 
        WORKING-STORAGE SECTION.
            01 OPTION-CHOISIE PIC X(20).
+           01 WS-FIN-FICHIER PIC X VALUE "N".
+           01 WS-TOTAL-QUANTITE PIC 9(6).
+           01 WS-TOTAL-LIVRES PIC 9(6).
+           01 WS-SEUIL PIC 9(2).
+           01 WS-AUDIT-NOM PIC X(21).
+           01 WS-AUDIT-ANCIEN PIC X(9).
+           01 WS-AUDIT-NOUVEAU PIC X(9).
+           01 WS-AUDIT-ACTION PIC X(10).
+           01 WS-DATE-HEURE PIC X(21).
+           01 WS-QUANTITE-SAISIE PIC X(2).
+           01 WS-ID-SAISI PIC X(9).
+           01 WS-ID-COURANT PIC 9(9).
+           01 WS-ID-EXISTE PIC X VALUE "N".
+               88 ID-DEJA-UTILISE VALUE "O".
+           01 WS-MODE-BATCH PIC X(3).
+           01 WS-NOUVELLE-QUANTITE PIC S9(4).
+           01 WS-NB-APPLIQUEES PIC 9(6).
+           01 WS-NB-REJETEES PIC 9(6).
+           01 WS-RECHERCHE-SAISI PIC X(21).
+           01 WS-SITE-SAISI PIC X(5).
+           01 WS-SITE-ANCIENNE-QUANTITE PIC 9(4).
+           01 WS-EMPRUNTEUR-SAISI PIC X(20).
+           01 WS-DATE-INTEGER PIC 9(7).
+           01 WS-CSV-ID PIC X(9).
+           01 WS-CSV-NOM PIC X(21).
+           01 WS-CSV-QUANTITE PIC X(2).
+           01 WS-OPERATEUR PIC X(8) VALUE SPACES.
+           01 WS-SEUIL-SAISI PIC X(2).
+           01 WS-SITE-EXISTE PIC X VALUE "N".
+               88 SITE-DEJA-CREE VALUE "O".
+           01 WS-EMPRUNT-EXISTE PIC X VALUE "N".
+               88 EMPRUNT-EN-COURS VALUE "O".
+           01 WS-ID-ANCIEN PIC 9(9).
 
 
        PROCEDURE DIVISION.
            OPEN I-O FICHIER-OUTPUT.
+           OPEN I-O FICHIER-SITE.
+           OPEN I-O FICHIER-EMPRUNT.
+           DISPLAY "GESTI_BATCH" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-MODE-BATCH FROM ENVIRONMENT-VALUE.
+           DISPLAY "GESTI_USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATEUR FROM ENVIRONMENT-VALUE.
+           IF FUNCTION TRIM(WS-MODE-BATCH) = "OUI" THEN
+               GO TO BATCH-STOCK
+           END-IF.
        MAIN-PROCEDURE.
            DISPLAY "TAPEZ CE QUE VOUS VOULEZ FAIRE : "
-             "RECHERCHE, AFFICHER STOCK, MODIFIER STOCK, MODIFIER ID"
-             "OU SUPPRIMER ? "
+             "AJOUTER, RECHERCHE, LISTER, REAPPRO, AFFICHER STOCK, "
+             "MODIFIER STOCK, MODIFIER ID, SUPPRIMER, BATCH STOCK, "
+             "EMPRUNTER, RETOURNER, EXPORTER, IMPORTER"
                " QUITTER POUR SORTIR DU PROGRAMME.".
            ACCEPT OPTION-CHOISIE.
-           IF FUNCTION TRIM(OPTION-CHOISIE) = "RECHERCHE" THEN
+           IF FUNCTION TRIM(OPTION-CHOISIE) = "AJOUTER" THEN
+               GO TO AJOUTER-LIVRE
+           ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "RECHERCHE" THEN
                GO TO RECHERCHE
+           ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "LISTER" THEN
+               GO TO LISTER
+           ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "REAPPRO" THEN
+               GO TO REAPPRO
+           ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "BATCH STOCK" THEN
+               GO TO BATCH-STOCK
+           ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "EMPRUNTER" THEN
+               GO TO EMPRUNTER
+           ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "RETOURNER" THEN
+               GO TO RETOURNER
+           ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "EXPORTER" THEN
+               GO TO EXPORTER
+           ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "IMPORTER" THEN
+               GO TO IMPORTER
            ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "AFFICHER STOCK" THEN
                GO TO AFFICHER-STOCK
            ELSE IF FUNCTION TRIM(OPTION-CHOISIE) = "MODIFIER STOCK" THEN
@@ -61,23 +172,427 @@
                GO TO MAIN-PROCEDURE
            END-IF.
 
-       RECHERCHE.
-           DISPLAY " QUEL EST LE NOM DU LIVRE DONT VOUS RECHERCHER ?"
+       AJOUTER-LIVRE.
+           DISPLAY "QUEL EST L'ID DU NOUVEAU LIVRE : ".
+           ACCEPT WS-ID-SAISI.
+           IF FUNCTION TRIM(WS-ID-SAISI) IS NOT NUMERIC
+               DISPLAY "L'ID DOIT ETRE NUMERIQUE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-ID-SAISI TO WS-ID-COURANT.
+           MOVE LOW-VALUES TO WS-AUDIT-NOM.
+           PERFORM VERIFIER-ID-EXISTE.
+           IF ID-DEJA-UTILISE
+               DISPLAY "CET ID EST DEJA UTILISE PAR UN AUTRE LIVRE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-ID-COURANT TO O-ID.
+           DISPLAY "QUEL EST LE NOM DU NOUVEAU LIVRE : ".
            ACCEPT O-NOM.
-           READ FICHIER-OUTPUT
-           INVALID KEY DISPLAY 'LE NOM NE FIGURE PAS DANS LA LISTE'
-           GO TO MAIN-PROCEDURE
-           NOT INVALID KEY DISPLAY "ID :"O-ID "NOM : "O-NOM
-           "QUANTITE :" O-QUANTITE
+           DISPLAY "QUELLE EST LA QUANTITE DU NOUVEAU LIVRE : ".
+           ACCEPT WS-QUANTITE-SAISIE.
+           IF FUNCTION TRIM(WS-QUANTITE-SAISIE) IS NOT NUMERIC
+               DISPLAY "LA QUANTITE DOIT ETRE NUMERIQUE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-QUANTITE-SAISIE TO O-QUANTITE.
+           WRITE O-LIGNE
+               INVALID KEY
+                   DISPLAY "CE LIVRE EXISTE DEJA DANS LA LISTE"
+               NOT INVALID KEY
+                   MOVE O-NOM TO WS-AUDIT-NOM
+                   MOVE SPACES TO WS-AUDIT-ANCIEN
+                   MOVE O-QUANTITE TO WS-AUDIT-NOUVEAU
+                   MOVE "AJOUT" TO WS-AUDIT-ACTION
+                   PERFORM AUDIT-ENREGISTRER
+                   DISPLAY "AJOUT REUSSI"
+           END-WRITE.
+           GO TO MAIN-PROCEDURE.
+
+       VERIFIER-ID-EXISTE.
+           MOVE "N" TO WS-ID-EXISTE.
+           MOVE WS-ID-COURANT TO O-ID.
+           READ FICHIER-OUTPUT KEY IS O-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF O-NOM NOT = WS-AUDIT-NOM
+                       MOVE "O" TO WS-ID-EXISTE
+                   END-IF
+           END-READ.
+
+       LISTER.
+           MOVE LOW-VALUES TO O-NOM.
+           MOVE 0 TO WS-TOTAL-QUANTITE.
+           MOVE 0 TO WS-TOTAL-LIVRES.
+           MOVE "N" TO WS-FIN-FICHIER.
+           START FICHIER-OUTPUT KEY IS NOT LESS THAN O-NOM
+               INVALID KEY MOVE "O" TO WS-FIN-FICHIER
+           END-START.
+           DISPLAY "----- LISTE COMPLETE DU CATALOGUE -----".
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-OUTPUT NEXT RECORD
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       DISPLAY "ID :" O-ID " NOM : " O-NOM
+                           " QUANTITE :" O-QUANTITE
+                       ADD O-QUANTITE TO WS-TOTAL-QUANTITE
+                       ADD 1 TO WS-TOTAL-LIVRES
+               END-READ
+           END-PERFORM.
+           DISPLAY "NOMBRE DE LIVRES : " WS-TOTAL-LIVRES.
+           DISPLAY "QUANTITE TOTALE : " WS-TOTAL-QUANTITE.
+           GO TO MAIN-PROCEDURE.
+
+       REAPPRO.
+           DISPLAY "QUEL EST LE SEUIL DE REAPPROVISIONNEMENT : ".
+           ACCEPT WS-SEUIL-SAISI.
+           IF FUNCTION TRIM(WS-SEUIL-SAISI) IS NOT NUMERIC
+               DISPLAY "LE SEUIL DOIT ETRE NUMERIQUE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-SEUIL-SAISI TO WS-SEUIL.
+           OPEN OUTPUT FICHIER-REAPPRO.
+           MOVE LOW-VALUES TO O-NOM.
+           MOVE "N" TO WS-FIN-FICHIER.
+           START FICHIER-OUTPUT KEY IS NOT LESS THAN O-NOM
+               INVALID KEY MOVE "O" TO WS-FIN-FICHIER
+           END-START.
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-OUTPUT NEXT RECORD
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       IF O-QUANTITE < WS-SEUIL
+                           STRING O-ID DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               O-NOM DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               O-QUANTITE DELIMITED BY SIZE
+                               INTO R-LIGNE-REAPPRO
+                           WRITE R-LIGNE-REAPPRO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FICHIER-REAPPRO.
+           DISPLAY "LISTE DE REAPPROVISIONNEMENT GENEREE : "
+               "Reappro.livre".
+           GO TO MAIN-PROCEDURE.
+
+       BATCH-STOCK.
+           MOVE 0 TO WS-NB-APPLIQUEES.
+           MOVE 0 TO WS-NB-REJETEES.
+           MOVE "N" TO WS-FIN-FICHIER.
+           OPEN INPUT FICHIER-TRANSACTION.
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-TRANSACTION
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       MOVE T-NOM TO O-NOM
+                       READ FICHIER-OUTPUT
+                           INVALID KEY
+                               DISPLAY "REJET : " T-NOM
+                                   " LIVRE INTROUVABLE"
+                               ADD 1 TO WS-NB-REJETEES
+                           NOT INVALID KEY
+                               COMPUTE WS-NOUVELLE-QUANTITE =
+                                   O-QUANTITE + T-DELTA
+                               IF WS-NOUVELLE-QUANTITE < 0 OR
+                                   WS-NOUVELLE-QUANTITE > 99 THEN
+                                   DISPLAY "REJET : " T-NOM
+                                       " QUANTITE RESULTANTE INVALIDE"
+                                   ADD 1 TO WS-NB-REJETEES
+                               ELSE
+                                   MOVE O-NOM TO WS-AUDIT-NOM
+                                   MOVE O-QUANTITE TO WS-AUDIT-ANCIEN
+                                   MOVE WS-NOUVELLE-QUANTITE TO
+                                       O-QUANTITE
+                                   MOVE O-QUANTITE TO WS-AUDIT-NOUVEAU
+                                   MOVE "STOCK-LOT" TO WS-AUDIT-ACTION
+                                   PERFORM AUDIT-ENREGISTRER
+                                   REWRITE O-LIGNE
+                                       INVALID KEY
+                                           DISPLAY "REJET : " T-NOM
+                                             " ECHEC DE MISE A JOUR"
+                                           ADD 1 TO WS-NB-REJETEES
+                                       NOT INVALID KEY
+                                           ADD 1 TO WS-NB-APPLIQUEES
+                                   END-REWRITE
+                               END-IF
+                       END-READ
+               END-READ
+           END-PERFORM.
+           CLOSE FICHIER-TRANSACTION.
+           DISPLAY "----- BILAN DU LOT DE TRANSACTIONS -----".
+           DISPLAY "TRANSACTIONS APPLIQUEES : " WS-NB-APPLIQUEES.
+           DISPLAY "TRANSACTIONS REJETEES : " WS-NB-REJETEES.
+           IF FUNCTION TRIM(WS-MODE-BATCH) = "OUI" THEN
+               GO TO QUITTER
+           END-IF.
+           GO TO MAIN-PROCEDURE.
+
+       EMPRUNTER.
+           DISPLAY "QUEL EST L'ID DU LIVRE A EMPRUNTER : ".
+           ACCEPT WS-ID-SAISI.
+           IF FUNCTION TRIM(WS-ID-SAISI) IS NOT NUMERIC
+               DISPLAY "L'ID DOIT ETRE NUMERIQUE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-ID-SAISI TO O-ID.
+           READ FICHIER-OUTPUT KEY IS O-ID
+               INVALID KEY
+                   DISPLAY "L'ID NE FIGURE PAS DANS LA LISTE"
+                   GO TO MAIN-PROCEDURE
+           END-READ.
+           IF O-QUANTITE = 0
+               DISPLAY "AUCUN EXEMPLAIRE DISPONIBLE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           DISPLAY "QUEL EST LE NOM DE L'EMPRUNTEUR : ".
+           ACCEPT WS-EMPRUNTEUR-SAISI.
+           MOVE O-ID TO E-ID.
+           MOVE WS-EMPRUNTEUR-SAISI TO E-EMPRUNTEUR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO E-DATE-EMPRUNT.
+           COMPUTE WS-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(E-DATE-EMPRUNT) + 14.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+               TO E-DATE-RETOUR-PREVUE.
+           WRITE E-LIGNE
+               INVALID KEY
+                   DISPLAY "CE LIVRE EST DEJA EMPRUNTE PAR CETTE "
+                       "PERSONNE"
+                   GO TO MAIN-PROCEDURE
+           END-WRITE.
+           MOVE O-NOM TO WS-AUDIT-NOM.
+           MOVE O-QUANTITE TO WS-AUDIT-ANCIEN.
+           COMPUTE O-QUANTITE = O-QUANTITE - 1.
+           MOVE O-QUANTITE TO WS-AUDIT-NOUVEAU.
+           MOVE "EMPRUNT" TO WS-AUDIT-ACTION.
+           PERFORM AUDIT-ENREGISTRER.
+           REWRITE O-LIGNE
+               INVALID KEY DISPLAY "L'ACTION EXISTE DEJA"
+               NOT INVALID KEY DISPLAY "EMPRUNT ENREGISTRE"
+           END-REWRITE.
+           GO TO MAIN-PROCEDURE.
+
+       RETOURNER.
+           DISPLAY "QUEL EST L'ID DU LIVRE RETOURNE : ".
+           ACCEPT WS-ID-SAISI.
+           IF FUNCTION TRIM(WS-ID-SAISI) IS NOT NUMERIC
+               DISPLAY "L'ID DOIT ETRE NUMERIQUE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-ID-SAISI TO O-ID.
+           READ FICHIER-OUTPUT KEY IS O-ID
+               INVALID KEY
+                   DISPLAY "LIVRE INTROUVABLE DANS LE CATALOGUE"
+                   GO TO MAIN-PROCEDURE
+           END-READ.
+           DISPLAY "QUEL EST LE NOM DE L'EMPRUNTEUR : ".
+           ACCEPT WS-EMPRUNTEUR-SAISI.
+           MOVE O-ID TO E-ID.
+           MOVE WS-EMPRUNTEUR-SAISI TO E-EMPRUNTEUR.
+           READ FICHIER-EMPRUNT
+               INVALID KEY
+                   DISPLAY "AUCUN EMPRUNT TROUVE POUR CE LIVRE ET "
+                       "CET EMPRUNTEUR"
+                   GO TO MAIN-PROCEDURE
            END-READ.
+           DELETE FICHIER-EMPRUNT RECORD
+               INVALID KEY DISPLAY "ERREUR LORS DU RETOUR"
+               NOT INVALID KEY DISPLAY "RETOUR ENREGISTRE"
+           END-DELETE.
+           MOVE O-NOM TO WS-AUDIT-NOM.
+           MOVE O-QUANTITE TO WS-AUDIT-ANCIEN.
+           IF O-QUANTITE < 99
+               ADD 1 TO O-QUANTITE
+           END-IF.
+           MOVE O-QUANTITE TO WS-AUDIT-NOUVEAU.
+           MOVE "RETOUR" TO WS-AUDIT-ACTION.
+           PERFORM AUDIT-ENREGISTRER.
+           REWRITE O-LIGNE
+               INVALID KEY DISPLAY "L'ACTION EXISTE DEJA"
+               NOT INVALID KEY DISPLAY "MODIFICATION REUSSI"
+           END-REWRITE.
+           GO TO MAIN-PROCEDURE.
+
+       EXPORTER.
+           OPEN OUTPUT FICHIER-CSV.
+           MOVE LOW-VALUES TO O-NOM.
+           MOVE "N" TO WS-FIN-FICHIER.
+           START FICHIER-OUTPUT KEY IS NOT LESS THAN O-NOM
+               INVALID KEY MOVE "O" TO WS-FIN-FICHIER
+           END-START.
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-OUTPUT NEXT RECORD
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       MOVE SPACES TO C-LIGNE
+                       STRING O-ID DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(O-NOM) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           O-QUANTITE DELIMITED BY SIZE
+                           INTO C-LIGNE
+                       WRITE C-LIGNE
+               END-READ
+           END-PERFORM.
+           CLOSE FICHIER-CSV.
+           DISPLAY "EXPORT TERMINE : Catalogue.csv".
+           GO TO MAIN-PROCEDURE.
+
+       IMPORTER.
+           MOVE 0 TO WS-NB-APPLIQUEES.
+           MOVE 0 TO WS-NB-REJETEES.
+           MOVE "N" TO WS-FIN-FICHIER.
+           OPEN INPUT FICHIER-CSV.
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-CSV
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       UNSTRING C-LIGNE DELIMITED BY ","
+                           INTO WS-CSV-ID WS-CSV-NOM WS-CSV-QUANTITE
+                       IF FUNCTION TRIM(WS-CSV-ID) IS NOT NUMERIC
+                           OR FUNCTION TRIM(WS-CSV-QUANTITE)
+                               IS NOT NUMERIC THEN
+                           DISPLAY "REJET : " C-LIGNE
+                           ADD 1 TO WS-NB-REJETEES
+                       ELSE
+                           MOVE WS-CSV-NOM TO O-NOM
+                           READ FICHIER-OUTPUT
+                               INVALID KEY
+                                   MOVE WS-CSV-ID TO O-ID
+                                   MOVE WS-CSV-QUANTITE TO O-QUANTITE
+                                   WRITE O-LIGNE
+                                       INVALID KEY
+                                           DISPLAY "REJET : " C-LIGNE
+                                           ADD 1 TO WS-NB-REJETEES
+                                       NOT INVALID KEY
+                                           MOVE O-NOM
+                                               TO WS-AUDIT-NOM
+                                           MOVE SPACES
+                                               TO WS-AUDIT-ANCIEN
+                                           MOVE O-QUANTITE
+                                               TO WS-AUDIT-NOUVEAU
+                                           MOVE "AJOUT"
+                                               TO WS-AUDIT-ACTION
+                                           PERFORM AUDIT-ENREGISTRER
+                                           ADD 1 TO WS-NB-APPLIQUEES
+                                   END-WRITE
+                               NOT INVALID KEY
+                                   MOVE O-ID TO WS-ID-ANCIEN
+                                   PERFORM VERIFIER-EMPRUNT-ACTIF
+                                   IF EMPRUNT-EN-COURS
+                                       DISPLAY "REJET : " C-LIGNE
+                                           " (LIVRE EMPRUNTE)"
+                                       ADD 1 TO WS-NB-REJETEES
+                                   ELSE
+                                       MOVE O-NOM TO WS-AUDIT-NOM
+                                       MOVE O-QUANTITE
+                                           TO WS-AUDIT-ANCIEN
+                                       MOVE WS-CSV-ID TO O-ID
+                                       MOVE WS-CSV-ID TO WS-ID-COURANT
+                                       MOVE WS-CSV-QUANTITE
+                                           TO O-QUANTITE
+                                       MOVE O-QUANTITE
+                                           TO WS-AUDIT-NOUVEAU
+                                       MOVE "IMPORT" TO WS-AUDIT-ACTION
+                                       REWRITE O-LIGNE
+                                           INVALID KEY
+                                               DISPLAY "REJET : "
+                                                   C-LIGNE
+                                               ADD 1 TO WS-NB-REJETEES
+                                           NOT INVALID KEY
+                                               PERFORM
+                                                   AUDIT-ENREGISTRER
+                                               PERFORM
+                                                   MIGRER-SITES-LIEES
+                                               ADD 1 TO WS-NB-APPLIQUEES
+                                       END-REWRITE
+                                   END-IF
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FICHIER-CSV.
+           DISPLAY "----- BILAN DE L'IMPORT -----".
+           DISPLAY "LIGNES APPLIQUEES : " WS-NB-APPLIQUEES.
+           DISPLAY "LIGNES REJETEES : " WS-NB-REJETEES.
+           GO TO MAIN-PROCEDURE.
+
+       RECHERCHE.
+           DISPLAY " QUEL EST LE NOM OU L'ID DU LIVRE DONT VOUS "
+               "RECHERCHER ?"
+           ACCEPT WS-RECHERCHE-SAISI.
+           IF FUNCTION TRIM(WS-RECHERCHE-SAISI) IS NUMERIC THEN
+               MOVE WS-RECHERCHE-SAISI TO O-ID
+               READ FICHIER-OUTPUT KEY IS O-ID
+                   INVALID KEY
+                       DISPLAY "L'ID NE FIGURE PAS DANS LA LISTE"
+                       GO TO MAIN-PROCEDURE
+               END-READ
+           ELSE
+               MOVE WS-RECHERCHE-SAISI TO O-NOM
+               READ FICHIER-OUTPUT
+                   INVALID KEY
+                       DISPLAY "LE NOM NE FIGURE PAS DANS LA LISTE"
+                       GO TO MAIN-PROCEDURE
+               END-READ
+           END-IF.
+           DISPLAY "ID :"O-ID "NOM : "O-NOM
+           "QUANTITE :" O-QUANTITE.
            GO TO MODIFIER-STOCK.
 
        MODIFIER-STOCK.
            DISPLAY "QUEL EST LE NOM DU LIVRE A MODIFIER SON STOCK : ".
            ACCEPT O-NOM.
            READ FICHIER-OUTPUT
-           DISPLAY "QUEL EST LA NOUVELLE QUANTITE DU STOCKE : ".
-           ACCEPT O-QUANTITE.
+               INVALID KEY
+                   DISPLAY "LE NOM NE FIGURE PAS DANS LA LISTE"
+                   GO TO MAIN-PROCEDURE
+           END-READ.
+           MOVE O-NOM TO WS-AUDIT-NOM.
+           MOVE O-QUANTITE TO WS-AUDIT-ANCIEN.
+           DISPLAY "QUEL EST LE CODE SITE CONCERNE : ".
+           ACCEPT WS-SITE-SAISI.
+           DISPLAY "QUEL EST LA NOUVELLE QUANTITE DU STOCKE "
+               "POUR CE SITE : ".
+           ACCEPT WS-QUANTITE-SAISIE.
+           IF FUNCTION TRIM(WS-QUANTITE-SAISIE) IS NOT NUMERIC
+               DISPLAY "LA QUANTITE DOIT ETRE NUMERIQUE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE O-ID TO S-ID.
+           MOVE WS-SITE-SAISI TO S-SITE.
+           MOVE 0 TO WS-SITE-ANCIENNE-QUANTITE.
+           MOVE "N" TO WS-SITE-EXISTE.
+           READ FICHIER-SITE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE S-QUANTITE TO WS-SITE-ANCIENNE-QUANTITE
+                   MOVE "O" TO WS-SITE-EXISTE
+           END-READ.
+           MOVE WS-QUANTITE-SAISIE TO S-QUANTITE.
+           COMPUTE WS-NOUVELLE-QUANTITE =
+               O-QUANTITE - WS-SITE-ANCIENNE-QUANTITE + S-QUANTITE.
+           IF WS-NOUVELLE-QUANTITE < 0 OR WS-NOUVELLE-QUANTITE > 99
+               DISPLAY "LE TOTAL DEPASSE LA CAPACITE DU STOCK GLOBAL"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           IF SITE-DEJA-CREE
+               REWRITE S-LIGNE
+           ELSE
+               WRITE S-LIGNE
+           END-IF.
+           MOVE WS-NOUVELLE-QUANTITE TO O-QUANTITE.
+           MOVE O-QUANTITE TO WS-AUDIT-NOUVEAU.
+           MOVE "STOCK" TO WS-AUDIT-ACTION.
+           PERFORM AUDIT-ENREGISTRER.
            REWRITE O-LIGNE
                INVALID KEY DISPLAY "L'ACTION EXISTE DEJA"
                NOT INVALID KEY DISPLAY "MODIFICATION REUSSI"
@@ -85,36 +600,213 @@
            GO TO AFFICHER-STOCK.
 
        AFFICHER-STOCK.
-           DISPLAY " QUEL EST LE NOM DU LIVRE A AFFICHER SON STOCK ?"
-           ACCEPT O-NOM.
-           READ FICHIER-OUTPUT
-           INVALID KEY DISPLAY 'LE NOM NE FIGURE PAS DANS LA LISTE'
-           NOT INVALID KEY DISPLAY "LA QUANTITE EST :" O-QUANTITE
-
-           END-READ.
+           DISPLAY " QUEL EST LE NOM OU L'ID DU LIVRE A AFFICHER "
+               "SON STOCK ?"
+           ACCEPT WS-RECHERCHE-SAISI.
+           IF FUNCTION TRIM(WS-RECHERCHE-SAISI) IS NUMERIC THEN
+               MOVE WS-RECHERCHE-SAISI TO O-ID
+               READ FICHIER-OUTPUT KEY IS O-ID
+                   INVALID KEY
+                       DISPLAY "L'ID NE FIGURE PAS DANS LA LISTE"
+                       GO TO MAIN-PROCEDURE
+               END-READ
+           ELSE
+               MOVE WS-RECHERCHE-SAISI TO O-NOM
+               READ FICHIER-OUTPUT
+                   INVALID KEY
+                       DISPLAY "LE NOM NE FIGURE PAS DANS LA LISTE"
+                       GO TO MAIN-PROCEDURE
+               END-READ
+           END-IF.
+           DISPLAY "LA QUANTITE EST :" O-QUANTITE.
+           PERFORM AFFICHER-SITES.
            GO TO MAIN-PROCEDURE.
 
+       AFFICHER-SITES.
+           MOVE O-ID TO S-ID.
+           MOVE LOW-VALUES TO S-SITE.
+           MOVE "N" TO WS-FIN-FICHIER.
+           START FICHIER-SITE KEY IS NOT LESS THAN S-CLE
+               INVALID KEY MOVE "O" TO WS-FIN-FICHIER
+           END-START.
+           DISPLAY "REPARTITION PAR SITE :".
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-SITE NEXT RECORD
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       IF S-ID = O-ID
+                           DISPLAY "  SITE " S-SITE " : " S-QUANTITE
+                       ELSE
+                           MOVE "O" TO WS-FIN-FICHIER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        MODIFIER-ID.
-           DISPLAY "QUEL EST LE NOM DU LIVRE A MODIFIER SON ID : ".
-           ACCEPT O-NOM.
-           READ FICHIER-OUTPUT
+           DISPLAY "QUEL EST LE NOM OU L'ID DU LIVRE A MODIFIER "
+               "SON ID : ".
+           ACCEPT WS-RECHERCHE-SAISI.
+           IF FUNCTION TRIM(WS-RECHERCHE-SAISI) IS NUMERIC THEN
+               MOVE WS-RECHERCHE-SAISI TO O-ID
+               READ FICHIER-OUTPUT KEY IS O-ID
+                   INVALID KEY
+                       DISPLAY "L'ID NE FIGURE PAS DANS LA LISTE"
+                       GO TO MAIN-PROCEDURE
+               END-READ
+           ELSE
+               MOVE WS-RECHERCHE-SAISI TO O-NOM
+               READ FICHIER-OUTPUT
+                   INVALID KEY
+                       DISPLAY "LE NOM NE FIGURE PAS DANS LA LISTE"
+                       GO TO MAIN-PROCEDURE
+               END-READ
+           END-IF.
+           PERFORM VERIFIER-EMPRUNT-ACTIF.
+           IF EMPRUNT-EN-COURS
+               DISPLAY "CE LIVRE EST ACTUELLEMENT EMPRUNTE, "
+                   "MODIFICATION D'ID REFUSEE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE O-NOM TO WS-AUDIT-NOM.
+           MOVE O-ID TO WS-AUDIT-ANCIEN.
+           MOVE O-ID TO WS-ID-ANCIEN.
            DISPLAY "QUEL EST LA NOUVELLE ID DU LIVRE : ".
-           ACCEPT O-ID.
+           ACCEPT WS-ID-SAISI.
+           IF FUNCTION TRIM(WS-ID-SAISI) IS NOT NUMERIC
+               DISPLAY "L'ID DOIT ETRE NUMERIQUE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-ID-SAISI TO WS-ID-COURANT.
+           PERFORM VERIFIER-ID-EXISTE.
+           IF ID-DEJA-UTILISE
+               DISPLAY "CET ID EST DEJA UTILISE PAR UN AUTRE LIVRE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-AUDIT-NOM TO O-NOM.
+           READ FICHIER-OUTPUT
+               INVALID KEY
+                   DISPLAY "LE NOM NE FIGURE PAS DANS LA LISTE"
+                   GO TO MAIN-PROCEDURE
+           END-READ.
+           MOVE WS-ID-COURANT TO O-ID.
+           MOVE O-ID TO WS-AUDIT-NOUVEAU.
+           MOVE "ID" TO WS-AUDIT-ACTION.
            REWRITE O-LIGNE
                INVALID KEY DISPLAY "L'ACTION EXISTE DEJA"
-               NOT INVALID KEY DISPLAY "MODIFICATION REUSSI"
+               NOT INVALID KEY
+                   PERFORM AUDIT-ENREGISTRER
+                   PERFORM MIGRER-SITES-LIEES
+                   DISPLAY "MODIFICATION REUSSI"
            END-REWRITE.
            GO TO MAIN-PROCEDURE.
 
        SUPPRIMER.
            DISPLAY " QUEL EST LE NOM DE VOTRE LIVRE A SUPPRIMER : ".
            ACCEPT O-NOM.
+           READ FICHIER-OUTPUT
+               INVALID KEY
+                   DISPLAY "CE LIVRE N'EXISTE PAS"
+                   GO TO SUPPRIMER
+           END-READ.
+           PERFORM VERIFIER-EMPRUNT-ACTIF.
+           IF EMPRUNT-EN-COURS
+               DISPLAY "CE LIVRE EST ACTUELLEMENT EMPRUNTE, "
+                   "SUPPRESSION REFUSEE"
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE O-NOM TO WS-AUDIT-NOM.
+           MOVE O-QUANTITE TO WS-AUDIT-ANCIEN.
+           MOVE SPACES TO WS-AUDIT-NOUVEAU.
+           MOVE "SUPPRIME" TO WS-AUDIT-ACTION.
+           PERFORM AUDIT-ENREGISTRER.
+           PERFORM SUPPRIMER-SITES-LIEES.
            DELETE FICHIER-OUTPUT RECORD
                INVALID KEY DISPLAY "CE LIVRE N'EXISTE PAS"
-               GO TO SUPPRIMER
                NOT INVALID KEY DISPLAY "SUPPRESSION REUSSI"
+           END-DELETE.
            GO TO MAIN-PROCEDURE.
 
+       VERIFIER-EMPRUNT-ACTIF.
+           MOVE O-ID TO E-ID.
+           MOVE LOW-VALUES TO E-EMPRUNTEUR.
+           MOVE "N" TO WS-EMPRUNT-EXISTE.
+           MOVE "N" TO WS-FIN-FICHIER.
+           START FICHIER-EMPRUNT KEY IS NOT LESS THAN E-CLE
+               INVALID KEY MOVE "O" TO WS-FIN-FICHIER
+           END-START.
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-EMPRUNT NEXT RECORD
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       IF E-ID = O-ID
+                           MOVE "O" TO WS-EMPRUNT-EXISTE
+                       END-IF
+                       MOVE "O" TO WS-FIN-FICHIER
+               END-READ
+           END-PERFORM.
+
+       SUPPRIMER-SITES-LIEES.
+           MOVE O-ID TO S-ID.
+           MOVE LOW-VALUES TO S-SITE.
+           MOVE "N" TO WS-FIN-FICHIER.
+           START FICHIER-SITE KEY IS NOT LESS THAN S-CLE
+               INVALID KEY MOVE "O" TO WS-FIN-FICHIER
+           END-START.
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-SITE NEXT RECORD
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       IF S-ID = O-ID
+                           DELETE FICHIER-SITE RECORD
+                       ELSE
+                           MOVE "O" TO WS-FIN-FICHIER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       MIGRER-SITES-LIEES.
+           MOVE WS-ID-ANCIEN TO S-ID.
+           MOVE LOW-VALUES TO S-SITE.
+           MOVE "N" TO WS-FIN-FICHIER.
+           START FICHIER-SITE KEY IS NOT LESS THAN S-CLE
+               INVALID KEY MOVE "O" TO WS-FIN-FICHIER
+           END-START.
+           PERFORM UNTIL WS-FIN-FICHIER = "O"
+               READ FICHIER-SITE NEXT RECORD
+                   AT END
+                       MOVE "O" TO WS-FIN-FICHIER
+                   NOT AT END
+                       IF S-ID = WS-ID-ANCIEN
+                           DELETE FICHIER-SITE RECORD
+                           MOVE WS-ID-COURANT TO S-ID
+                           WRITE S-LIGNE
+                       ELSE
+                           MOVE "O" TO WS-FIN-FICHIER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       AUDIT-ENREGISTRER.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE.
+           OPEN EXTEND FICHIER-AUDIT.
+           STRING WS-AUDIT-ACTION DELIMITED BY SIZE
+               " NOM=" DELIMITED BY SIZE
+               WS-AUDIT-NOM DELIMITED BY SIZE
+               " ANCIEN=" DELIMITED BY SIZE
+               WS-AUDIT-ANCIEN DELIMITED BY SIZE
+               " NOUVEAU=" DELIMITED BY SIZE
+               WS-AUDIT-NOUVEAU DELIMITED BY SIZE
+               " LE=" DELIMITED BY SIZE
+               WS-DATE-HEURE(1:14) DELIMITED BY SIZE
+               " PAR=" DELIMITED BY SIZE
+               WS-OPERATEUR DELIMITED BY SIZE
+               INTO A-LIGNE-AUDIT.
+           WRITE A-LIGNE-AUDIT.
+           CLOSE FICHIER-AUDIT.
+
 
 
 
@@ -123,6 +815,8 @@
        QUITTER.
 
            CLOSE FICHIER-OUTPUT.
+           CLOSE FICHIER-SITE.
+           CLOSE FICHIER-EMPRUNT.
            STOP RUN.
 
 
